@@ -0,0 +1,271 @@
+      *----------------------------------------------------------------*
+      *                                                                *
+      * ENTRY POINT = GETAPIBT                                         *
+      *                                                                *
+      * Batch driver for GETAPI. Reads a sequential file of employee   *
+      * numbers and drives GETAPI's MAINLINE logic once per record so  *
+      * a whole file can be reconciled in a single job step instead of *
+      * one GETAPI invocation per employee.                            *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GETAPIBT.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE ASSIGN TO "EMPINPUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GAPI-EMPLOYEE-FILE-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "GAPICKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GAPI-CKPT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-FILE.
+       01  EMPLOYEE-RECORD.
+           05  ER-EMPLOYEE-NUMBER       PIC X(6).
+           05  FILLER                   PIC X(74).
+
+      * One employee number per record, appended every time GETAPI
+      * reports BAQ-SUCCESS for it -- never rewritten in place, the
+      * same append-only convention GAPICACH already uses for the
+      * employee lookup cache.
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-EMPLOYEE-NUMBER     PIC X(6).
+
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+      * Common definitions                                             *
+      *----------------------------------------------------------------*
+       01  GAPI-EMPLOYEE-FILE-STATUS      PIC X(02) VALUE SPACES.
+           88  GAPI-EMPLOYEE-FILE-OK                VALUE '00'.
+           88  GAPI-EMPLOYEE-FILE-EOF               VALUE '10'.
+
+       01  GAPI-CKPT-FILE-STATUS          PIC X(02) VALUE SPACES.
+           88  GAPI-CKPT-FILE-OK                    VALUE '00'.
+
+       01  GAPI-SWITCHES.
+           05  GAPI-EOF-SWITCH            PIC X(01) VALUE 'N'.
+               88  GAPI-EOF                         VALUE 'Y'.
+
+       01  GAPI-RECORDS-READ               PIC 9(7) COMP VALUE 0.
+
+      * Aggregate failure count for the whole run. GETAPI's own final-
+      * report call always ends with MOVE ZERO TO RETURN-CODE (so the
+      * report-closing call itself never looks like a failed call), so
+      * this job's real exit code has to be set from this count after
+      * that call returns, not taken from RETURN-CODE at that point.
+       01  GAPI-BATCH-FAILED-COUNT          PIC 9(7) COMP VALUE 0.
+
+      * Checkpoint/restart tracking. GAPICKPT holds one record per
+      * employee number GETAPI has ever reported BAQ-SUCCESS for,
+      * appended to as each success comes back (see CHECKPOINT-RECORD
+      * above). CHECK-EMPLOYEE-CHECKPOINT scans the whole file for
+      * every EMPINPUT record read, the same full-file-scan-per-lookup
+      * approach GETAPIEN.cbl's CHECK-EMPLOYEE-CACHE already uses for
+      * GAPICACH, so a record that failed on a prior run (and so was
+      * never appended here) is resubmitted on restart exactly like a
+      * record the prior run never reached, instead of being skipped
+      * just because it sits before the last success in the file.
+       01  GAPI-CKPT-HIT-SWITCH             PIC X(01) VALUE 'N'.
+           88  GAPI-CKPT-HIT                          VALUE 'Y'.
+       01  GAPI-CKPT-SCAN-EOF-SWITCH        PIC X(01) VALUE 'N'.
+           88  GAPI-CKPT-AT-EOF                       VALUE 'Y'.
+
+      * Employees this run skipped calling GETAPI for entirely because
+      * of a checkpoint hit. Fed to GETAPI on the closing
+      * PARM-MODE-FINAL-REPORT call (via PARM-SKIPPED-COUNT) so
+      * GAPIRPT's trailing counts reflect every employee in EMPINPUT,
+      * not just the ones this run actually called through, and
+      * displayed here too so the number is visible without having to
+      * open the report.
+       01  GAPI-CKPT-SKIPPED-COUNT          PIC 9(7) COMP VALUE 0.
+
+      * Shared PARM-BUFFER layout, used here to build the call
+      * parameter passed to GETAPI for each employee number read.
+       01  PARM-BUFFER.
+           COPY GAPIPARM.
+
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      *    P R O C E D U R E S
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+       MAINLINE.
+
+           PERFORM INITIALIZE-FILES THRU INITIALIZE-FILES-END.
+
+           PERFORM PROCESS-RECORD THRU PROCESS-RECORD-END
+               UNTIL GAPI-EOF.
+
+           PERFORM TERMINATE-RUN THRU TERMINATE-RUN-END.
+
+           GOBACK.
+
+      *----------------------------------------------------------------*
+       INITIALIZE-FILES.
+           OPEN INPUT EMPLOYEE-FILE.
+           IF NOT GAPI-EMPLOYEE-FILE-OK
+              DISPLAY "GETAPIBT: unable to open EMPINPUT, status "
+                      GAPI-EMPLOYEE-FILE-STATUS
+              MOVE 16 TO RETURN-CODE
+              GOBACK
+           END-IF.
+
+           PERFORM READ-EMPLOYEE THRU READ-EMPLOYEE-END.
+       INITIALIZE-FILES-END.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * Scan GAPICKPT, the checkpoint file left behind by prior runs   *
+      * of this job, for the employee number currently in              *
+      * ER-EMPLOYEE-NUMBER. Sets GAPI-CKPT-HIT when a matching success *
+      * record is found, so PROCESS-RECORD can skip a call that        *
+      * already got BAQ-SUCCESS on an earlier run without resubmitting *
+      * one that was attempted but failed -- every record is judged    *
+      * individually rather than assuming everything before the last   *
+      * success was also reconciled.                                   *
+      *----------------------------------------------------------------*
+       CHECK-EMPLOYEE-CHECKPOINT.
+           MOVE 'N' TO GAPI-CKPT-SCAN-EOF-SWITCH.
+           MOVE 'N' TO GAPI-CKPT-HIT-SWITCH.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF GAPI-CKPT-FILE-OK
+              PERFORM CHECK-CHECKPOINT-SCAN
+                  THRU CHECK-CHECKPOINT-SCAN-END
+                  UNTIL GAPI-CKPT-AT-EOF OR GAPI-CKPT-HIT
+              CLOSE CHECKPOINT-FILE
+           END-IF.
+       CHECK-EMPLOYEE-CHECKPOINT-END.
+           EXIT.
+
+       CHECK-CHECKPOINT-SCAN.
+           READ CHECKPOINT-FILE
+               AT END
+                  SET GAPI-CKPT-AT-EOF TO TRUE
+           END-READ.
+           IF GAPI-CKPT-FILE-OK
+              AND CKPT-EMPLOYEE-NUMBER = ER-EMPLOYEE-NUMBER
+              SET GAPI-CKPT-HIT TO TRUE
+           END-IF.
+       CHECK-CHECKPOINT-SCAN-END.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * Append the employee number just completed to GAPICKPT. Records *
+      * are never rewritten in place, so an interrupted write can only *
+      * ever lose the single most recent append, never corrupt an      *
+      * earlier one.                                                   *
+      *----------------------------------------------------------------*
+       WRITE-CHECKPOINT.
+           MOVE ER-EMPLOYEE-NUMBER TO CKPT-EMPLOYEE-NUMBER.
+           OPEN EXTEND CHECKPOINT-FILE.
+           IF NOT GAPI-CKPT-FILE-OK
+              OPEN OUTPUT CHECKPOINT-FILE
+           END-IF.
+           IF GAPI-CKPT-FILE-OK
+              WRITE CHECKPOINT-RECORD
+              CLOSE CHECKPOINT-FILE
+           END-IF.
+       WRITE-CHECKPOINT-END.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * Build the PARM-BUFFER for one employee number and drive        *
+      * GETAPI's MAINLINE request/response logic exactly as if this    *
+      * employee had been submitted as a one-off run, unless a prior   *
+      * run already got a BAQ-SUCCESS response for this exact number.  *
+      *----------------------------------------------------------------*
+       PROCESS-RECORD.
+           PERFORM CHECK-EMPLOYEE-CHECKPOINT
+               THRU CHECK-EMPLOYEE-CHECKPOINT-END.
+
+           IF GAPI-CKPT-HIT
+              ADD 1 TO GAPI-RECORDS-READ
+              ADD 1 TO GAPI-CKPT-SKIPPED-COUNT
+           ELSE
+              MOVE 6 TO PARM-LENGTH
+              MOVE SPACES TO PARM-DATA
+              MOVE ER-EMPLOYEE-NUMBER TO employee OF PARM-DATA
+              SET PARM-MODE-NORMAL OF PARM-DATA TO TRUE
+
+              CALL "GETAPI" USING PARM-BUFFER
+
+              ADD 1 TO GAPI-RECORDS-READ
+
+      * Checkpoint only an employee number GETAPI actually reports a
+      * BAQ-SUCCESS response for -- RETURN-CODE alone can't tell a
+      * real HTTP failure from a small internal stub error code, so
+      * PARM-CALL-SUCCESS (set by GETAPI itself) is checked instead.
+              IF PARM-CALL-WAS-SUCCESS OF PARM-DATA
+                 PERFORM WRITE-CHECKPOINT
+                     THRU WRITE-CHECKPOINT-END
+              ELSE
+                 ADD 1 TO GAPI-BATCH-FAILED-COUNT
+              END-IF
+           END-IF.
+
+           PERFORM READ-EMPLOYEE THRU READ-EMPLOYEE-END.
+       PROCESS-RECORD-END.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * Tell GETAPI the file is exhausted so it can print the report's
+      * trailing counts and close the report file.                    *
+      *----------------------------------------------------------------*
+       TERMINATE-RUN.
+           CLOSE EMPLOYEE-FILE.
+
+           MOVE 7 TO PARM-LENGTH.
+           MOVE SPACES TO PARM-DATA.
+           SET PARM-MODE-FINAL-REPORT OF PARM-DATA TO TRUE.
+           MOVE GAPI-CKPT-SKIPPED-COUNT
+               TO PARM-SKIPPED-COUNT OF PARM-DATA.
+           CALL "GETAPI" USING PARM-BUFFER.
+
+           DISPLAY "GETAPIBT: employee records processed: "
+                   GAPI-RECORDS-READ.
+           DISPLAY "GETAPIBT: employee records failed: "
+                   GAPI-BATCH-FAILED-COUNT.
+           DISPLAY "GETAPIBT: employee records skipped via checkpoint: "
+                   GAPI-CKPT-SKIPPED-COUNT.
+
+      * The final-report call above always leaves RETURN-CODE at zero,
+      * so this job's own exit code is set here, after that call, from
+      * the failure count accumulated across every employee actually
+      * processed -- otherwise a JCL COND= step check could never see
+      * a run that failed employees during the batch.
+           IF GAPI-BATCH-FAILED-COUNT > 0
+              MOVE 4 TO RETURN-CODE
+           ELSE
+              MOVE 0 TO RETURN-CODE
+           END-IF.
+       TERMINATE-RUN-END.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       READ-EMPLOYEE.
+           READ EMPLOYEE-FILE
+               AT END
+                  CONTINUE
+           END-READ.
+           EVALUATE TRUE
+               WHEN GAPI-EMPLOYEE-FILE-EOF
+                  SET GAPI-EOF TO TRUE
+               WHEN GAPI-EMPLOYEE-FILE-OK
+                  CONTINUE
+               WHEN OTHER
+                  DISPLAY "GETAPIBT: unexpected I/O error reading "
+                          "EMPINPUT, status " GAPI-EMPLOYEE-FILE-STATUS
+                  MOVE 16 TO RETURN-CODE
+                  GOBACK
+           END-EVALUATE.
+       READ-EMPLOYEE-END.
+           EXIT.
