@@ -0,0 +1,9 @@
+      *----------------------------------------------------------------*
+      *                                                                *
+      * CSC00I01 - API operation information for the employee lookup  *
+      *            z/OS Connect EE service (operation CSC00).          *
+      *                                                                *
+      *----------------------------------------------------------------*
+           05  BAQ-OPERATION-ID         PIC X(8)    VALUE 'CSC00'.
+           05  BAQ-OPERATION-VERB       PIC X(8)    VALUE 'GET'.
+           05  BAQ-OPERATION-PATH       PIC X(64)   VALUE '/employee'.
