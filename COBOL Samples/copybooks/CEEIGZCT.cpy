@@ -0,0 +1,7 @@
+      *----------------------------------------------------------------*
+      *                                                                *
+      * CEEIGZCT - Language Environment condition token layout.        *
+      *            Elementary items making up CONDITION-TOKEN-VALUE    *
+      *            are supplied by the calling program.                *
+      *                                                                *
+      *----------------------------------------------------------------*
