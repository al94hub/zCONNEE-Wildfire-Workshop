@@ -0,0 +1,22 @@
+      *----------------------------------------------------------------*
+      *                                                                *
+      * GAPIPARM-MULTI - PARM-BUFFER for the GETAPIM multi-employee    *
+      *                  entry point: an occurs table of employee      *
+      *                  numbers instead of a single 6-byte field, so  *
+      *                  a whole org unit can be requested in one      *
+      *                  call.                                         *
+      *                                                                *
+      *----------------------------------------------------------------*
+           05  PARM-MULTI-LENGTH        PIC S9(4)   COMP.
+           05  PARM-MULTI-COUNT         PIC 9(4)    BINARY.
+      * Set by GETAPIM on every call, mirroring PARM-CALL-SUCCESS in
+      * GAPIPARM -- lets a caller tell a genuine BAQ-SUCCESS apart
+      * from a failure without inferring it from RETURN-CODE, which
+      * carries a raw BAQ-STATUS-CODE that is only meaningful as an
+      * HTTP code for the API/ZCEE origins and not for a stub-level
+      * failure. Placed ahead of PARM-MULTI-EMPLOYEE since an OCCURS
+      * DEPENDING ON table must be the last item in the record.
+           05  PARM-MULTI-SUCCESS       PIC X(1)    VALUE 'N'.
+               88  PARM-MULTI-CALL-WAS-SUCCESS       VALUE 'Y'.
+           05  PARM-MULTI-EMPLOYEE      PIC X(6)
+                   OCCURS 1 TO 50 TIMES DEPENDING ON PARM-MULTI-COUNT.
