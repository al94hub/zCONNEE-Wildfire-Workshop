@@ -0,0 +1,22 @@
+      *----------------------------------------------------------------*
+      *                                                                *
+      * GAPICACH - one cached employee lookup result. Appended to      *
+      *            GAPICACH by UPDATE-EMPLOYEE-CACHE every time a      *
+      *            live call comes back BAQ-SUCCESS; CHECK-EMPLOYEE-   *
+      *            CACHE scans the whole file and keeps the last       *
+      *            matching entry, so a later append for the same      *
+      *            employee number supersedes an earlier one without   *
+      *            the file ever needing to be rewritten in place.     *
+      *                                                                *
+      *                                                                *
+      * CACHE-CACHED-DATE is the YYYYMMDD the entry was written, used  *
+      * by CHECK-EMPLOYEE-CACHE-SCAN to reject an entry older than     *
+      * GAPI-CACHE-EXPIRY-DAYS instead of serving it forever.          *
+      *----------------------------------------------------------------*
+           05  CACHE-EMPLOYEE           PIC X(6).
+           05  CACHE-NAME               PIC X(30).
+           05  CACHE-ADDRESS            PIC X(40).
+           05  CACHE-PHONE              PIC X(12).
+           05  CACHE-DATE               PIC X(10).
+           05  CACHE-AMOUNT             PIC X(12).
+           05  CACHE-CACHED-DATE        PIC 9(8).
