@@ -0,0 +1,14 @@
+      *----------------------------------------------------------------*
+      *                                                                *
+      * GAPICFG - Per-environment configuration record for GETAPI.     *
+      *           One record read from the GAPICFG control file at    *
+      *           the start of MAINLINE lets the same load module      *
+      *           point at dev, test, or prod z/OS Connect EE          *
+      *           without a recompile.                                 *
+      *                                                                *
+      *----------------------------------------------------------------*
+           05  CFG-BAQURI               PIC X(60).
+           05  CFG-BAQPORT              PIC X(10).
+           05  CFG-RETRY-MAX-ATTEMPTS   PIC 9(2).
+           05  CFG-RETRY-DELAY-SECS     PIC 9(3).
+           05  CFG-CACHE-EXPIRY-DAYS    PIC 9(3).
