@@ -0,0 +1,25 @@
+      *----------------------------------------------------------------*
+      *                                                                *
+      * BAQRINFO - z/OS Connect EE COBOL API Requester information     *
+      *            Common request/response control blocks used by     *
+      *            the BAQCSTUB communication stub.                    *
+      *                                                                *
+      *----------------------------------------------------------------*
+       01  BAQ-REQUEST-INFO.
+           05  BAQ-REQUEST-EYE          PIC X(4)    VALUE 'BAQQ'.
+           05  BAQ-REQUEST-VERSION      PIC 9(4)    COMP-5 VALUE 1.
+           05  BAQ-REQUEST-CONTENT-TYPE PIC X(40)
+                                        VALUE 'application/json'.
+           05  BAQ-REQUEST-TIMEOUT      PIC 9(9)    COMP-5 VALUE 30.
+           05  BAQ-REQUEST-RESERVED     PIC X(32)   VALUE SPACES.
+
+       01  BAQ-RESPONSE-INFO.
+           05  BAQ-RESPONSE-EYE         PIC X(4)    VALUE 'BAQP'.
+           05  BAQ-RETURN-CODE          PIC S9(9)   COMP-5 VALUE 0.
+               88  BAQ-SUCCESS                      VALUE 0.
+               88  BAQ-ERROR-IN-API                 VALUE 4.
+               88  BAQ-ERROR-IN-ZCEE                VALUE 8.
+               88  BAQ-ERROR-IN-STUB                VALUE 12.
+           05  BAQ-STATUS-CODE          PIC S9(9)   COMP-5 VALUE 0.
+           05  BAQ-STATUS-MESSAGE       PIC X(256)  VALUE SPACES.
+           05  BAQ-RESPONSE-RESERVED    PIC X(32)   VALUE SPACES.
