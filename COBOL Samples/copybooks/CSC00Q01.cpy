@@ -0,0 +1,20 @@
+      *----------------------------------------------------------------*
+      *                                                                *
+      * CSC00Q01 - Request segment for the employee lookup             *
+      *            z/OS Connect EE service (operation CSC00).          *
+      *                                                                *
+      *            REQUEST-MODE-MULTI carries a whole org unit's       *
+      *            worth of employee numbers in employee-table for a   *
+      *            single round trip; single-employee callers leave    *
+      *            REQUEST-MODE at its default and only use             *
+      *            employee/employee-length as before.                 *
+      *                                                                *
+      *----------------------------------------------------------------*
+           05  employee-length          PIC 9(4)    BINARY.
+           05  employee                 PIC X(6).
+           05  REQUEST-MODE             PIC X(1)    VALUE 'S'.
+               88  REQUEST-MODE-SINGLE              VALUE 'S'.
+               88  REQUEST-MODE-MULTI               VALUE 'M'.
+           05  employee-count           PIC 9(4)    BINARY VALUE 0.
+           05  employee-table           PIC X(6)
+                   OCCURS 1 TO 50 TIMES DEPENDING ON employee-count.
