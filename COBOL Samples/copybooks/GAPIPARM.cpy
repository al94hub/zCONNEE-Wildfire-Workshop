@@ -0,0 +1,30 @@
+      *----------------------------------------------------------------*
+      *                                                                *
+      * GAPIPARM - Shared PARM-BUFFER layout for GETAPI and its        *
+      *            callers (GETAPIBT and any other invoking job step   *
+      *            or transaction). PARM-MODE lets a caller ask for    *
+      *            processing other than a normal single-employee      *
+      *            lookup without disturbing the employee field's      *
+      *            position for existing callers.                      *
+      *                                                                *
+      *----------------------------------------------------------------*
+           05  PARM-LENGTH              PIC S9(4)   COMP.
+           05  PARM-DATA.
+               10  employee             PIC X(6).
+               10  PARM-MODE            PIC X(1)    VALUE SPACE.
+                   88  PARM-MODE-NORMAL             VALUE SPACE.
+                   88  PARM-MODE-FINAL-REPORT       VALUE 'F'.
+      * Set by GETAPI on every call that looks up an employee, so a
+      * caller can tell a genuine BAQ-SUCCESS apart from a failure
+      * without inferring it from RETURN-CODE, which carries a raw
+      * BAQ-STATUS-CODE that is only meaningful as an HTTP code for
+      * the API/ZCEE origins and not for a stub-level failure.
+               10  PARM-CALL-SUCCESS    PIC X(1)    VALUE 'N'.
+                   88  PARM-CALL-WAS-SUCCESS        VALUE 'Y'.
+      * Set by a batch driver on its closing PARM-MODE-FINAL-REPORT
+      * call to the count of employees it skipped calling GETAPI for
+      * on a checkpoint hit (see GETAPIBT), so CLOSE-REPORT's trailing
+      * counts reflect every employee in the driver's input file, not
+      * just the ones actually called through on a restarted run.
+               10  PARM-SKIPPED-COUNT   PIC 9(7)     COMP VALUE 0.
+               10  FILLER               PIC X(244).
