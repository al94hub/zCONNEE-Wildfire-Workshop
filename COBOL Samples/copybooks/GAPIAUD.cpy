@@ -0,0 +1,18 @@
+      *----------------------------------------------------------------*
+      *                                                                *
+      * GAPIAUD - Audit record for one GETAPI call, written from       *
+      *           MAINLINE-EXIT so every lookup (success or failure)   *
+      *           can be reconciled against the z/OS Connect EE side.  *
+      *                                                                *
+      *----------------------------------------------------------------*
+           05  AUD-EMPLOYEE             PIC X(6).
+           05  FILLER                   PIC X(1)  VALUE SPACE.
+           05  AUD-DATE                 PIC X(8).
+           05  FILLER                   PIC X(1)  VALUE SPACE.
+           05  AUD-TIME                 PIC X(6).
+           05  FILLER                   PIC X(1)  VALUE SPACE.
+           05  AUD-RETURN-CODE          PIC -(8)9.
+           05  FILLER                   PIC X(1)  VALUE SPACE.
+           05  AUD-STATUS-CODE          PIC -(8)9.
+           05  FILLER                   PIC X(1)  VALUE SPACE.
+           05  AUD-ORIGIN               PIC X(8).
