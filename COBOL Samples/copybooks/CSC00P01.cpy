@@ -0,0 +1,32 @@
+      *----------------------------------------------------------------*
+      *                                                                *
+      * CSC00P01 - Response segment for the employee lookup            *
+      *            z/OS Connect EE service (operation CSC00).          *
+      *                                                                *
+      *            RESPONSE-MODE-MULTI carries one response-table      *
+      *            entry per employee number requested in a            *
+      *            REQUEST-MODE-MULTI call; the single-employee         *
+      *            fields above are used as before for a normal call.  *
+      *                                                                *
+      *----------------------------------------------------------------*
+           05  employeeNumber2          PIC X(6).
+           05  employeeName2            PIC X(30).
+           05  Xaddress2                PIC X(40).
+           05  phone2                   PIC X(12).
+           05  Xdate2                   PIC X(10).
+           05  amount2                  PIC X(12).
+           05  CEIBRESP                 PIC X(8).
+           05  CEIBRESP2                PIC X(8).
+           05  userIdentity2            PIC X(8).
+           05  RESPONSE-MODE            PIC X(1)    VALUE 'S'.
+               88  RESPONSE-MODE-SINGLE             VALUE 'S'.
+               88  RESPONSE-MODE-MULTI              VALUE 'M'.
+           05  response-count           PIC 9(4)    BINARY VALUE 0.
+           05  response-table
+                   OCCURS 1 TO 50 TIMES DEPENDING ON response-count.
+               10  employeeNumber2T     PIC X(6).
+               10  employeeName2T       PIC X(30).
+               10  Xaddress2T           PIC X(40).
+               10  phone2T              PIC X(12).
+               10  Xdate2T              PIC X(10).
+               10  amount2T             PIC X(12).
