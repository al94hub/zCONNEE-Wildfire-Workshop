@@ -8,7 +8,38 @@
        PROGRAM-ID. GETAPI.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONFIG-FILE ASSIGN TO "GAPICFG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GAPI-CONFIG-FILE-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "GAPIAUD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GAPI-AUDIT-FILE-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "GAPIRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GAPI-REPORT-FILE-STATUS.
+           SELECT CACHE-FILE ASSIGN TO "GAPICACH"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GAPI-CACHE-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CONFIG-FILE.
+       01  CONFIG-RECORD.
+           COPY GAPICFG.
+
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD.
+           COPY GAPIAUD.
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE                  PIC X(132).
+
+       FD  CACHE-FILE.
+       01  CACHE-RECORD.
+           COPY GAPICACH.
+
        WORKING-STORAGE SECTION.
       *----------------------------------------------------------------*
       * Common defintions                                              *
@@ -20,6 +51,104 @@
        01  valuePointer POINTER.
        01  ws-length PIC 9(3).
 
+      * Per-environment BAQURI/BAQPORT, defaulted here and overridden
+      * from the GAPICFG control file when one is present.
+       01  GAPI-CONFIG-FILE-STATUS PIC X(02) VALUE SPACES.
+           88  GAPI-CONFIG-FILE-OK           VALUE '00'.
+       01  GAPI-BAQURI             PIC X(60)
+                                  VALUE "wg31.washington.ibm.com".
+       01  GAPI-BAQURI-LEN         PIC 9(9) BINARY VALUE 23.
+       01  GAPI-BAQPORT            PIC X(10) VALUE "9120".
+       01  GAPI-BAQPORT-LEN        PIC 9(9) BINARY VALUE 4.
+
+      * Retry handling for transient BAQ-ERROR-IN-STUB/BAQ-ERROR-IN-ZCEE
+      * responses, also defaulted here and overridable from GAPICFG.
+      * GAPI-RETRY-MAX-ATTEMPTS is a total-call ceiling, not a count of
+      * retries on top of the initial call -- a value of 1 means try
+      * once and give up, matching what an operator reading "max
+      * attempts" would expect.
+       01  GAPI-RETRY-MAX-ATTEMPTS PIC 9(2) VALUE 3.
+       01  GAPI-RETRY-DELAY-SECS   PIC 9(3) VALUE 2.
+      * Wider than GAPI-RETRY-MAX-ATTEMPTS so it always has headroom to
+      * count past it, however high GAPICFG sets the configurable max.
+       01  GAPI-RETRY-ATTEMPT      PIC 9(3) VALUE 1.
+       01  GAPI-DELAY-TIME         PIC S9(9) COMP-5.
+
+      * Audit trail of every call, written from MAINLINE-EXIT.
+       01  GAPI-AUDIT-FILE-STATUS  PIC X(02) VALUE SPACES.
+           88  GAPI-AUDIT-FILE-OK            VALUE '00'.
+       01  GAPI-AUDIT-TIMESTAMP.
+           05  GAPI-AUDIT-DATE     PIC 9(8).
+           05  GAPI-AUDIT-TIME-RAW PIC 9(8).
+           05  GAPI-AUDIT-TIME-R REDEFINES GAPI-AUDIT-TIME-RAW.
+               10  GAPI-AUDIT-TIME PIC 9(6).
+               10  FILLER        PIC 9(2).
+
+      * Columnar report of the batch run, replacing the raw DISPLAYs.
+       01  GAPI-REPORT-FILE-STATUS PIC X(02) VALUE SPACES.
+           88  GAPI-REPORT-FILE-OK           VALUE '00'.
+       01  GAPI-REPORT-SWITCH      PIC X(01) VALUE 'N'.
+           88  GAPI-REPORT-OPEN               VALUE 'Y'.
+       01  GAPI-REPORT-LINE-COUNT  PIC 9(3) VALUE 0.
+       01  GAPI-REPORT-LINES-PER-PAGE PIC 9(3) VALUE 50.
+       01  GAPI-REPORT-PAGE-COUNT  PIC 9(3) VALUE 0.
+
+      * Tracks whether the last report line written was a success
+      * detail row or a failure row, so the right column headings are
+      * reprinted whenever a page's rows switch from one to the other
+      * -- not just when the page fills up.
+       01  GAPI-REPORT-LAST-LINE-TYPE PIC X(01) VALUE SPACE.
+           88  GAPI-REPORT-LAST-WAS-DETAIL      VALUE 'D'.
+           88  GAPI-REPORT-LAST-WAS-FAILURE     VALUE 'F'.
+       01  GAPI-EMP-PROCESSED      PIC 9(7) VALUE 0.
+       01  GAPI-EMP-SUCCESS        PIC 9(7) VALUE 0.
+       01  GAPI-EMP-FAILED         PIC 9(7) VALUE 0.
+
+      * Subscript and helper for the GETAPIM multi-employee entry.
+       01  GAPI-MULTI-IDX          PIC 9(4) VALUE 0.
+       01  GAPI-MULTI-REMAINING    PIC 9(4) VALUE 0.
+
+      * Set by VALIDATE-MULTI-EMPLOYEES: whether PARM-MULTI-COUNT
+      * itself is a usable 1-50 bound, as opposed to one of the
+      * individual employee numbers failing format validation. The
+      * validation-reject branch in MULTI-ENTRY needs to tell the two
+      * apart, since PARM-MULTI-COUNT is only safe to use as a loop or
+      * subscript bound when this is 'Y'.
+       01  GAPI-MULTI-COUNT-VALID-SWITCH PIC X(1) VALUE 'Y'.
+           88  GAPI-MULTI-COUNT-VALID             VALUE 'Y'.
+
+       01  GAPI-REPORT-DETAIL.
+           05  RD-EMPLOYEE       PIC X(6).
+           05  FILLER            PIC X(1) VALUE SPACE.
+           05  RD-NAME           PIC X(20).
+           05  FILLER            PIC X(1) VALUE SPACE.
+           05  RD-ADDRESS        PIC X(30).
+           05  FILLER            PIC X(1) VALUE SPACE.
+           05  RD-PHONE          PIC X(12).
+           05  FILLER            PIC X(1) VALUE SPACE.
+           05  RD-DATE           PIC X(10).
+           05  FILLER            PIC X(1) VALUE SPACE.
+           05  RD-AMOUNT         PIC X(12).
+           05  FILLER            PIC X(1) VALUE SPACE.
+           05  RD-EIBRESP        PIC X(8).
+           05  FILLER            PIC X(1) VALUE SPACE.
+           05  RD-EIBRESP2       PIC X(8).
+           05  FILLER            PIC X(1) VALUE SPACE.
+           05  RD-USERID         PIC X(8).
+           05  FILLER            PIC X(1) VALUE SPACE.
+           05  RD-HTTP-CODE      PIC -(8)9.
+
+       01  GAPI-REPORT-FAILURE.
+           05  RF-EMPLOYEE       PIC X(6).
+           05  FILLER            PIC X(1) VALUE SPACE.
+           05  RF-ORIGIN         PIC X(8).
+           05  FILLER            PIC X(1) VALUE SPACE.
+           05  RF-STATUS-CODE    PIC -(8)9.
+           05  FILLER            PIC X(1) VALUE SPACE.
+           05  RF-REASON         PIC X(60).
+           05  FILLER            PIC X(1) VALUE SPACE.
+           05  RF-DETAIL         PIC X(45).
+
        01  feedbackCode.
            02  CONDITION-TOKEN-VALUE.
            COPY  CEEIGZCT.
@@ -37,6 +166,101 @@
            03 EM-CODE                  PIC S9(9) COMP-5 SYNC VALUE 0.
            03 EM-DETAIL                PIC X(1024) VALUE SPACES.
 
+      * HTTP status-code to business reason lookup. BAQ-STATUS-CODE is
+      * only ever the bare numeric status from the API, the z/OS
+      * Connect EE server, or the stub; this table turns it into
+      * something a report reader doesn't have to look up themselves.
+       01  GAPI-STATUS-REASON-TABLE-DATA.
+           05  FILLER.
+               10  FILLER            PIC 9(3) VALUE 200.
+               10  FILLER            PIC X(60) VALUE
+                   'Request succeeded.'.
+           05  FILLER.
+               10  FILLER            PIC 9(3) VALUE 201.
+               10  FILLER            PIC X(60) VALUE
+                   'Resource created successfully.'.
+           05  FILLER.
+               10  FILLER            PIC 9(3) VALUE 204.
+               10  FILLER            PIC X(60) VALUE
+                   'Request succeeded, no content returned.'.
+           05  FILLER.
+               10  FILLER            PIC 9(3) VALUE 400.
+               10  FILLER            PIC X(60) VALUE
+                   'Bad request - check the employee number submitted.'.
+           05  FILLER.
+               10  FILLER            PIC 9(3) VALUE 401.
+               10  FILLER            PIC X(60) VALUE
+                   'Not authorized to call this service.'.
+           05  FILLER.
+               10  FILLER            PIC 9(3) VALUE 403.
+               10  FILLER            PIC X(60) VALUE
+                   'Access to this service is forbidden.'.
+           05  FILLER.
+               10  FILLER            PIC 9(3) VALUE 404.
+               10  FILLER            PIC X(60) VALUE
+                   'Employee not found.'.
+           05  FILLER.
+               10  FILLER            PIC 9(3) VALUE 408.
+               10  FILLER            PIC X(60) VALUE
+                   'Request to the service timed out.'.
+           05  FILLER.
+               10  FILLER            PIC 9(3) VALUE 409.
+               10  FILLER            PIC X(60) VALUE
+                   'Conflict with the current state of the resource.'.
+           05  FILLER.
+               10  FILLER            PIC 9(3) VALUE 500.
+               10  FILLER            PIC X(60) VALUE
+                   'Internal error in the target service.'.
+           05  FILLER.
+               10  FILLER            PIC 9(3) VALUE 502.
+               10  FILLER            PIC X(60) VALUE
+                   'Bad gateway response from the target service.'.
+           05  FILLER.
+               10  FILLER            PIC 9(3) VALUE 503.
+               10  FILLER            PIC X(60) VALUE
+                   'Target service is temporarily unavailable.'.
+           05  FILLER.
+               10  FILLER            PIC 9(3) VALUE 504.
+               10  FILLER            PIC X(60) VALUE
+                   'Gateway timed out waiting on the target service.'.
+
+       01  GAPI-STATUS-REASON-TABLE
+               REDEFINES GAPI-STATUS-REASON-TABLE-DATA.
+           05  GAPI-STATUS-REASON-ENTRY OCCURS 13 TIMES.
+               10  GAPI-REASON-CODE    PIC 9(3).
+               10  GAPI-REASON-TEXT    PIC X(60).
+
+       01  GAPI-REASON-SEARCH-CODE     PIC 9(3)  VALUE 0.
+       01  GAPI-REASON-IDX             PIC 9(3)  COMP VALUE 0.
+       01  GAPI-REASON-FOUND-TEXT      PIC X(60) VALUE SPACES.
+       01  GAPI-REASON-FOUND-SWITCH    PIC X(1)  VALUE 'N'.
+           88  GAPI-REASON-FOUND                 VALUE 'Y'.
+
+      * Employee number must be present and six numeric digits before
+      * a lookup is worth sending to zCEE at all.
+       01  GAPI-EMPLOYEE-VALID-SWITCH  PIC X(1)  VALUE 'Y'.
+           88  GAPI-EMPLOYEE-VALID               VALUE 'Y'.
+
+      * Local cache of recently-looked-up employees, kept in GAPICACH
+      * so a repeat lookup can be answered without a round trip.
+       01  GAPI-CACHE-FILE-STATUS      PIC X(02) VALUE SPACES.
+           88  GAPI-CACHE-FILE-OK                VALUE '00'.
+       01  GAPI-CACHE-EOF-SWITCH       PIC X(1)  VALUE 'N'.
+           88  GAPI-CACHE-AT-EOF                 VALUE 'Y'.
+       01  GAPI-CACHE-HIT-SWITCH       PIC X(1)  VALUE 'N'.
+           88  GAPI-CACHE-HIT                    VALUE 'Y'.
+
+      * A cache entry older than GAPI-CACHE-EXPIRY-DAYS is treated the
+      * same as a miss, defaulted here and overridable from GAPICFG.
+      * GAPI-CACHE-TODAY-INTEGER/GAPI-CACHE-ENTRY-INTEGER hold the Lilian-
+      * style day numbers FUNCTION INTEGER-OF-DATE returns, so ordinary
+      * subtraction gives the age of an entry in whole days.
+       01  GAPI-CACHE-EXPIRY-DAYS      PIC 9(3) VALUE 1.
+       01  GAPI-CACHE-TODAY-DATE       PIC 9(8).
+       01  GAPI-CACHE-TODAY-INTEGER    PIC 9(9).
+       01  GAPI-CACHE-ENTRY-INTEGER    PIC 9(9).
+       01  GAPI-CACHE-ENTRY-AGE-DAYS   PIC S9(9).
+
       * Copy API Requester required copybook
        COPY BAQRINFO.
 
@@ -66,10 +290,13 @@
       ******************************************************************
        LINKAGE SECTION.
        01   PARM-BUFFER.
-            05 PARM-LENGTH   PIC S9(4) COMP.
-            05 PARM-DATA.
-               10 employee   PIC X(6).
-               10 filler     PIC X(250).
+           COPY GAPIPARM.
+
+      * Alternate PARM-BUFFER for the GETAPIM multi-employee entry
+      * point -- an occurs table in place of a single 6-byte employee
+      * field.
+       01   PARM-BUFFER-MULTI.
+           COPY GAPIPARM-MULTI.
       ******************************************************************
       *    P R O C E D U R E S
       ******************************************************************
@@ -81,22 +308,75 @@
       *----------------------------------------------------------------*
       * Common code                                                    *
       *----------------------------------------------------------------*
+      * A batch driver sends PARM-MODE-FINAL-REPORT once, after the
+      * last employee number, purely to print the trailing counts and
+      * close the report file. No lookup is performed for this call.
+           IF PARM-MODE-FINAL-REPORT OF PARM-DATA
+      * PARM-SKIPPED-COUNT carries employees the batch driver never
+      * called GETAPI for at all this run because GAPICKPT already
+      * showed a BAQ-SUCCESS from an earlier run -- fold them into the
+      * trailing counts so a restarted run's report still accounts for
+      * every employee in the input file, not just the ones actually
+      * called through this time.
+              ADD PARM-SKIPPED-COUNT OF PARM-DATA TO GAPI-EMP-PROCESSED
+              ADD PARM-SKIPPED-COUNT OF PARM-DATA TO GAPI-EMP-SUCCESS
+              PERFORM CLOSE-REPORT THRU CLOSE-REPORT-END
+              MOVE ZERO TO RETURN-CODE
+              GOBACK
+           END-IF.
+
       * initialize working storage variables
            INITIALIZE GET-REQUEST.
            INITIALIZE GET-RESPONSE.
+           ADD 1 TO GAPI-EMP-PROCESSED.
+
+      * GETAPIBT drives many employees through this same load module
+      * in one run unit, so WORKING-STORAGE left over from a previous
+      * call must not leak into this call's audit record.
+           MOVE SPACES TO EM-ORIGIN.
+           MOVE ZERO TO BAQ-RETURN-CODE.
+
+      * Reject an obviously bad employee number before spending a
+      * round trip on it.
+           PERFORM VALIDATE-EMPLOYEE-NUMBER
+               THRU VALIDATE-EMPLOYEE-NUMBER-END.
+           IF NOT GAPI-EMPLOYEE-VALID
+              MOVE employee OF PARM-DATA TO employee OF GET-REQUEST
+              MOVE 'VALID' TO EM-ORIGIN
+              SET BAQ-ERROR-IN-API TO TRUE
+              MOVE 400 TO EM-CODE
+              MOVE 'Employee number must be six numeric digits.'
+                  TO EM-DETAIL
+              MOVE 400 TO BAQ-STATUS-CODE
+              DISPLAY "Error code: " BAQ-STATUS-CODE
+              DISPLAY "Error origin:" EM-ORIGIN
+              PERFORM TRANSLATE-STATUS-REASON
+                  THRU TRANSLATE-STATUS-REASON-END
+              DISPLAY "Error reason:" GAPI-REASON-FOUND-TEXT
+              PERFORM WRITE-REPORT-FAILURE THRU WRITE-REPORT-FAILURE-END
+              PERFORM WRITE-AUDIT-RECORD THRU WRITE-AUDIT-RECORD-END
+              MOVE 'N' TO PARM-CALL-SUCCESS OF PARM-DATA
+              MOVE BAQ-STATUS-CODE TO RETURN-CODE
+              GOBACK
+           END-IF.
+
+      *****************************************************
+      **   Pick up the per-environment target from GAPICFG, if any
+      *****************************************************
+           PERFORM READ-CONFIG THRU READ-CONFIG-END
 
       *****************************************************
       **   Set the BAQURI and BAQPORT environment variables
       *****************************************************
            MOVE "BAQURI" TO envVariableName.
            MOVE 6 TO envVariableNameLength.
-           MOVE "wg31.washington.ibm.com" TO VAL.
-           MOVE 23 TO valueLength.
+           MOVE GAPI-BAQURI TO VAL.
+           MOVE GAPI-BAQURI-LEN TO valueLength.
            PERFORM CALL-CEEENV THRU CALL-CEEENV-END
            MOVE "BAQPORT" TO envVariableName.
            MOVE 7 TO envVariableNameLength.
-           MOVE "9120" TO VAL.
-           MOVE 4 TO valueLength.
+           MOVE GAPI-BAQPORT TO VAL.
+           MOVE GAPI-BAQPORT-LEN TO valueLength.
            PERFORM CALL-CEEENV THRU CALL-CEEENV-END
 
       *---------------------------------------------------------------*
@@ -117,38 +397,48 @@
            SET BAQ-RESPONSE-PTR TO ADDRESS OF GET-RESPONSE.
            MOVE LENGTH OF GET-RESPONSE TO BAQ-RESPONSE-LEN.
 
+      *---------------------------------------------------------------*
+      * Check the local cache before spending a round trip on an      *
+      * employee that was looked up recently.                        *
+      *---------------------------------------------------------------*
+           PERFORM CHECK-EMPLOYEE-CACHE THRU CHECK-EMPLOYEE-CACHE-END.
+
       *---------------------------------------------------------------*
       * Call the communication stub                                   *
       *---------------------------------------------------------------*
       * Call the subsystem-supplied stub code to send
-      * API request to zCEE
-           CALL COMM-STUB-PGM-NAME USING
-                BY REFERENCE   GET-INFO-OPER1
-                BY REFERENCE   BAQ-REQUEST-INFO
-                BY REFERENCE   BAQ-REQUEST-PTR
-                BY REFERENCE   BAQ-REQUEST-LEN
-                BY REFERENCE   BAQ-RESPONSE-INFO
-                BY REFERENCE   BAQ-RESPONSE-PTR
-                BY REFERENCE   BAQ-RESPONSE-LEN.
+      * API request to zCEE. BAQ-ERROR-IN-STUB/BAQ-ERROR-IN-ZCEE are
+      * usually a transient network blip, so retry a few times before
+      * falling through to the error-origin handling below. A cache
+      * hit already has the response fields filled in and needs none
+      * of this.
+           IF GAPI-CACHE-HIT
+              SET BAQ-SUCCESS TO TRUE
+              MOVE ZERO TO BAQ-STATUS-CODE
+              MOVE SPACES TO BAQ-STATUS-MESSAGE
+           ELSE
+              MOVE 1 TO GAPI-RETRY-ATTEMPT
+              PERFORM CALL-COMM-STUB THRU CALL-COMM-STUB-END
+              PERFORM RETRY-COMM-STUB THRU RETRY-COMM-STUB-END
+                  UNTIL BAQ-SUCCESS
+                     OR (NOT BAQ-ERROR-IN-STUB
+                         AND NOT BAQ-ERROR-IN-ZCEE)
+                     OR GAPI-RETRY-ATTEMPT >= GAPI-RETRY-MAX-ATTEMPTS
+           END-IF.
       * The BAQ-RETURN-CODE field in 'BAQRINFO' indicates whether this
       * API call is successful.
 
       * When BAQ-RETURN-CODE is 'BAQ-SUCCESS', response is
       * successfully returned and fields in RESPONSE copybook
-      * can be obtained. Display the translation result.
+      * can be obtained. Add it to the columnar report.
            IF BAQ-SUCCESS THEN
-              DISPLAY "EmployeeNumber: " employeeNumber2 of GET-RESPONSE
-              DISPLAY "EmployeeName:   " employeeName2 of GET-RESPONSE
-              DISPLAY "Address:        " Xaddress2 of GET-RESPONSE
-              DISPLAY "Phone:          " phone2  of GET-RESPONSE
-              DISPLAY "Date:           " Xdate2  of GET-RESPONSE
-              DISPLAY "Amount:         " amount2 of GET-RESPONSE
               MOVE CEIBRESP of GET-RESPONSE to EIBRESP
               MOVE CEIBRESP2 of GET-RESPONSE to EIBRESP2
-              DISPLAY "EIBRESP:        " EIBRESP
-              DISPLAY "EIBRESP2:       " EIBRESP2
-              DISPLAY "USERID:         " userIdentity2
-              DISPLAY "HTTP CODE:      " BAQ-STATUS-CODE
+              IF NOT GAPI-CACHE-HIT
+                 PERFORM UPDATE-EMPLOYEE-CACHE
+                     THRU UPDATE-EMPLOYEE-CACHE-END
+              END-IF
+              PERFORM WRITE-REPORT-DETAIL THRU WRITE-REPORT-DETAIL-END
 
       * Otherwise, some error happened in API, z/OS Connect EE server
       * or communication stub. 'BAQ-STATUS-CODE' and
@@ -176,11 +466,392 @@
                    MOVE 'STUB' TO EM-ORIGIN
               END-EVALUATE
               DISPLAY "Error origin:" EM-ORIGIN
+              PERFORM TRANSLATE-STATUS-REASON
+                  THRU TRANSLATE-STATUS-REASON-END
+              DISPLAY "Error reason:" GAPI-REASON-FOUND-TEXT
+              PERFORM WRITE-REPORT-FAILURE THRU WRITE-REPORT-FAILURE-END
            END-IF.
 
        MAINLINE-EXIT.
+           PERFORM WRITE-AUDIT-RECORD THRU WRITE-AUDIT-RECORD-END.
+           IF BAQ-SUCCESS
+              SET PARM-CALL-WAS-SUCCESS OF PARM-DATA TO TRUE
+           ELSE
+              MOVE 'N' TO PARM-CALL-SUCCESS OF PARM-DATA
+           END-IF.
            MOVE BAQ-STATUS-CODE to RETURN-CODE.
            GOBACK.
+
+      * Record this call's outcome so it can be reconciled against the
+      * z/OS Connect EE side later. Written every call, success or
+      * failure.
+       WRITE-AUDIT-RECORD.
+           ACCEPT GAPI-AUDIT-DATE FROM DATE YYYYMMDD.
+           ACCEPT GAPI-AUDIT-TIME-RAW FROM TIME.
+           MOVE employee OF GET-REQUEST TO AUD-EMPLOYEE.
+           MOVE GAPI-AUDIT-DATE TO AUD-DATE.
+           MOVE GAPI-AUDIT-TIME TO AUD-TIME.
+           MOVE BAQ-RETURN-CODE TO AUD-RETURN-CODE.
+           MOVE BAQ-STATUS-CODE TO AUD-STATUS-CODE.
+           MOVE EM-ORIGIN TO AUD-ORIGIN.
+
+           OPEN EXTEND AUDIT-FILE.
+           IF NOT GAPI-AUDIT-FILE-OK
+              OPEN OUTPUT AUDIT-FILE
+           END-IF.
+           IF GAPI-AUDIT-FILE-OK
+              WRITE AUDIT-RECORD
+              CLOSE AUDIT-FILE
+           END-IF.
+       WRITE-AUDIT-RECORD-END.
+           EXIT.
+
+      * Scan GAPICACH for the requested employee number. The file is
+      * append-only (see UPDATE-EMPLOYEE-CACHE below) so it is read
+      * end to end and the last matching entry wins, giving the
+      * freshest cached values without ever rewriting the file
+      * in place.
+       CHECK-EMPLOYEE-CACHE.
+           MOVE 'N' TO GAPI-CACHE-EOF-SWITCH.
+           MOVE 'N' TO GAPI-CACHE-HIT-SWITCH.
+           ACCEPT GAPI-CACHE-TODAY-DATE FROM DATE YYYYMMDD.
+           COMPUTE GAPI-CACHE-TODAY-INTEGER =
+               FUNCTION INTEGER-OF-DATE (GAPI-CACHE-TODAY-DATE).
+           OPEN INPUT CACHE-FILE.
+           IF GAPI-CACHE-FILE-OK
+              PERFORM CHECK-EMPLOYEE-CACHE-SCAN
+                  THRU CHECK-EMPLOYEE-CACHE-SCAN-END
+                  UNTIL GAPI-CACHE-AT-EOF
+              CLOSE CACHE-FILE
+           END-IF.
+       CHECK-EMPLOYEE-CACHE-END.
+           EXIT.
+
+       CHECK-EMPLOYEE-CACHE-SCAN.
+           READ CACHE-FILE
+               AT END
+                  SET GAPI-CACHE-AT-EOF TO TRUE
+           END-READ.
+           IF GAPI-CACHE-FILE-OK
+              AND CACHE-EMPLOYEE = employee OF GET-REQUEST
+              COMPUTE GAPI-CACHE-ENTRY-INTEGER =
+                  FUNCTION INTEGER-OF-DATE (CACHE-CACHED-DATE)
+              COMPUTE GAPI-CACHE-ENTRY-AGE-DAYS =
+                  GAPI-CACHE-TODAY-INTEGER - GAPI-CACHE-ENTRY-INTEGER
+              IF GAPI-CACHE-ENTRY-AGE-DAYS >= 0
+                 AND GAPI-CACHE-ENTRY-AGE-DAYS
+                     <= GAPI-CACHE-EXPIRY-DAYS
+                 PERFORM CHECK-EMPLOYEE-CACHE-USE-ENTRY
+                     THRU CHECK-EMPLOYEE-CACHE-USE-ENTRY-END
+              END-IF
+           END-IF.
+       CHECK-EMPLOYEE-CACHE-SCAN-END.
+           EXIT.
+
+      * A cache entry within GAPI-CACHE-EXPIRY-DAYS of today is fresh
+      * enough to serve; anything older is left for CHECK-EMPLOYEE-
+      * CACHE-SCAN to skip over, the same as a non-matching employee
+      * number, so the stub gets called and the entry gets refreshed.
+       CHECK-EMPLOYEE-CACHE-USE-ENTRY.
+              MOVE CACHE-EMPLOYEE TO employeeNumber2 OF GET-RESPONSE
+              MOVE CACHE-NAME    TO employeeName2 OF GET-RESPONSE
+              MOVE CACHE-ADDRESS TO Xaddress2     OF GET-RESPONSE
+              MOVE CACHE-PHONE   TO phone2        OF GET-RESPONSE
+              MOVE CACHE-DATE    TO Xdate2        OF GET-RESPONSE
+              MOVE CACHE-AMOUNT  TO amount2       OF GET-RESPONSE
+              MOVE 'CACHE'       TO CEIBRESP      OF GET-RESPONSE
+              MOVE 'HIT'         TO CEIBRESP2     OF GET-RESPONSE
+              SET GAPI-CACHE-HIT TO TRUE.
+       CHECK-EMPLOYEE-CACHE-USE-ENTRY-END.
+           EXIT.
+
+      * Append this call's result to GAPICACH so a later lookup of the
+      * same employee number can be served from CHECK-EMPLOYEE-CACHE
+      * instead of calling the stub again.
+       UPDATE-EMPLOYEE-CACHE.
+           MOVE employee OF GET-REQUEST     TO CACHE-EMPLOYEE.
+           MOVE employeeName2 OF GET-RESPONSE TO CACHE-NAME.
+           MOVE Xaddress2     OF GET-RESPONSE TO CACHE-ADDRESS.
+           MOVE phone2        OF GET-RESPONSE TO CACHE-PHONE.
+           MOVE Xdate2        OF GET-RESPONSE TO CACHE-DATE.
+           MOVE amount2       OF GET-RESPONSE TO CACHE-AMOUNT.
+           ACCEPT CACHE-CACHED-DATE FROM DATE YYYYMMDD.
+
+           OPEN EXTEND CACHE-FILE.
+           IF NOT GAPI-CACHE-FILE-OK
+              OPEN OUTPUT CACHE-FILE
+           END-IF.
+           IF GAPI-CACHE-FILE-OK
+              WRITE CACHE-RECORD
+              CLOSE CACHE-FILE
+           END-IF.
+       UPDATE-EMPLOYEE-CACHE-END.
+           EXIT.
+
+      * One attempt at the communication stub call.
+       CALL-COMM-STUB.
+           CALL COMM-STUB-PGM-NAME USING
+                BY REFERENCE   GET-INFO-OPER1
+                BY REFERENCE   BAQ-REQUEST-INFO
+                BY REFERENCE   BAQ-REQUEST-PTR
+                BY REFERENCE   BAQ-REQUEST-LEN
+                BY REFERENCE   BAQ-RESPONSE-INFO
+                BY REFERENCE   BAQ-RESPONSE-PTR
+                BY REFERENCE   BAQ-RESPONSE-LEN.
+       CALL-COMM-STUB-END.
+           EXIT.
+
+      * Pause briefly, then try the stub call again.
+       RETRY-COMM-STUB.
+           ADD 1 TO GAPI-RETRY-ATTEMPT.
+           DISPLAY "GETAPI: retrying communication stub, attempt "
+                   GAPI-RETRY-ATTEMPT.
+           PERFORM DELAY-BEFORE-RETRY THRU DELAY-BEFORE-RETRY-END.
+           PERFORM CALL-COMM-STUB THRU CALL-COMM-STUB-END.
+       RETRY-COMM-STUB-END.
+           EXIT.
+
+      * Short pause between retries, using the LE delay service.
+       DELAY-BEFORE-RETRY.
+      * CEE3DLY's first parameter is hundredths of a second, not whole
+      * seconds, so GAPI-RETRY-DELAY-SECS has to be scaled up before the
+      * call or the configured delay is 100 times too short.
+           COMPUTE GAPI-DELAY-TIME = GAPI-RETRY-DELAY-SECS * 100.
+           CALL "CEE3DLY" USING GAPI-DELAY-TIME, feedbackCode.
+       DELAY-BEFORE-RETRY-END.
+           EXIT.
+
+      * Open the report file the first time it is needed. Column
+      * headings are printed by WRITE-REPORT-DETAIL/WRITE-REPORT-
+      * FAILURE below, since which heading is right depends on
+      * whether the first row turns out to be a success or a failure.
+       OPEN-REPORT-IF-NEEDED.
+           IF NOT GAPI-REPORT-OPEN
+              OPEN OUTPUT REPORT-FILE
+              SET GAPI-REPORT-OPEN TO TRUE
+           END-IF.
+       OPEN-REPORT-IF-NEEDED-END.
+           EXIT.
+
+      * Title, column headings and a rule line. Called on open and
+      * again whenever the current page fills up.
+       WRITE-REPORT-HEADERS.
+           ADD 1 TO GAPI-REPORT-PAGE-COUNT.
+           MOVE ZERO TO GAPI-REPORT-LINE-COUNT.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "GETAPI EMPLOYEE LOOKUP REPORT" DELIMITED BY SIZE
+                  "     PAGE " DELIMITED BY SIZE
+                  GAPI-REPORT-PAGE-COUNT DELIMITED BY SIZE
+               INTO REPORT-LINE
+           END-STRING.
+           WRITE REPORT-LINE AFTER ADVANCING PAGE.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE AFTER ADVANCING 1 LINE.
+           STRING "EMP NO" DELIMITED BY SIZE
+                  " NAME                " DELIMITED BY SIZE
+                  " ADDRESS                       " DELIMITED BY SIZE
+                  " PHONE       " DELIMITED BY SIZE
+                  " DATE      " DELIMITED BY SIZE
+                  " AMOUNT      " DELIMITED BY SIZE
+                  " EIBRESP " DELIMITED BY SIZE
+                  " EIBRESP2" DELIMITED BY SIZE
+                  " USERID  " DELIMITED BY SIZE
+                  " HTTP     " DELIMITED BY SIZE
+               INTO REPORT-LINE
+           END-STRING.
+           WRITE REPORT-LINE AFTER ADVANCING 1 LINE.
+           MOVE ALL "-" TO REPORT-LINE.
+           WRITE REPORT-LINE AFTER ADVANCING 1 LINE.
+       WRITE-REPORT-HEADERS-END.
+           EXIT.
+
+      * Title, column headings and a rule line for a run of failure
+      * rows -- a different column layout than WRITE-REPORT-HEADERS,
+      * so it must not be printed over a page that switches from
+      * success rows to failure rows (or back) without a new page.
+       WRITE-REPORT-FAILURE-HEADERS.
+           ADD 1 TO GAPI-REPORT-PAGE-COUNT.
+           MOVE ZERO TO GAPI-REPORT-LINE-COUNT.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "GETAPI EMPLOYEE LOOKUP REPORT" DELIMITED BY SIZE
+                  "     PAGE " DELIMITED BY SIZE
+                  GAPI-REPORT-PAGE-COUNT DELIMITED BY SIZE
+               INTO REPORT-LINE
+           END-STRING.
+           WRITE REPORT-LINE AFTER ADVANCING PAGE.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE AFTER ADVANCING 1 LINE.
+           STRING "EMP NO" DELIMITED BY SIZE
+                  " ORIGIN  " DELIMITED BY SIZE
+                  " CODE     " DELIMITED BY SIZE
+                  " REASON" DELIMITED BY SIZE
+                  "                           " DELIMITED BY SIZE
+                  "                           " DELIMITED BY SIZE
+                  " DETAIL" DELIMITED BY SIZE
+                  "                    " DELIMITED BY SIZE
+                  "                   " DELIMITED BY SIZE
+               INTO REPORT-LINE
+           END-STRING.
+           WRITE REPORT-LINE AFTER ADVANCING 1 LINE.
+           MOVE ALL "-" TO REPORT-LINE.
+           WRITE REPORT-LINE AFTER ADVANCING 1 LINE.
+       WRITE-REPORT-FAILURE-HEADERS-END.
+           EXIT.
+
+      * One columnar detail line for a successful lookup.
+       WRITE-REPORT-DETAIL.
+           PERFORM OPEN-REPORT-IF-NEEDED THRU OPEN-REPORT-IF-NEEDED-END.
+           IF GAPI-REPORT-LINE-COUNT NOT < GAPI-REPORT-LINES-PER-PAGE
+              OR NOT GAPI-REPORT-LAST-WAS-DETAIL
+              PERFORM WRITE-REPORT-HEADERS THRU WRITE-REPORT-HEADERS-END
+           END-IF.
+           SET GAPI-REPORT-LAST-WAS-DETAIL TO TRUE.
+           MOVE employeeNumber2 OF GET-RESPONSE TO RD-EMPLOYEE.
+           MOVE employeeName2   OF GET-RESPONSE TO RD-NAME.
+           MOVE Xaddress2       OF GET-RESPONSE TO RD-ADDRESS.
+           MOVE phone2          OF GET-RESPONSE TO RD-PHONE.
+           MOVE Xdate2          OF GET-RESPONSE TO RD-DATE.
+           MOVE amount2         OF GET-RESPONSE TO RD-AMOUNT.
+           MOVE EIBRESP                         TO RD-EIBRESP.
+           MOVE EIBRESP2                        TO RD-EIBRESP2.
+           MOVE userIdentity2   OF GET-RESPONSE TO RD-USERID.
+           MOVE BAQ-STATUS-CODE                 TO RD-HTTP-CODE.
+           MOVE GAPI-REPORT-DETAIL TO REPORT-LINE.
+           WRITE REPORT-LINE AFTER ADVANCING 1 LINE.
+           ADD 1 TO GAPI-REPORT-LINE-COUNT.
+           ADD 1 TO GAPI-EMP-SUCCESS.
+       WRITE-REPORT-DETAIL-END.
+           EXIT.
+
+      * One columnar detail line for a failed lookup.
+       WRITE-REPORT-FAILURE.
+           PERFORM OPEN-REPORT-IF-NEEDED THRU OPEN-REPORT-IF-NEEDED-END.
+           IF GAPI-REPORT-LINE-COUNT NOT < GAPI-REPORT-LINES-PER-PAGE
+              OR NOT GAPI-REPORT-LAST-WAS-FAILURE
+              PERFORM WRITE-REPORT-FAILURE-HEADERS
+                  THRU WRITE-REPORT-FAILURE-HEADERS-END
+           END-IF.
+           SET GAPI-REPORT-LAST-WAS-FAILURE TO TRUE.
+           MOVE employee OF GET-REQUEST TO RF-EMPLOYEE.
+           MOVE EM-ORIGIN                TO RF-ORIGIN.
+           MOVE BAQ-STATUS-CODE          TO RF-STATUS-CODE.
+           MOVE GAPI-REASON-FOUND-TEXT(1:60) TO RF-REASON.
+           MOVE EM-DETAIL(1:45)          TO RF-DETAIL.
+           MOVE GAPI-REPORT-FAILURE TO REPORT-LINE.
+           WRITE REPORT-LINE AFTER ADVANCING 1 LINE.
+           ADD 1 TO GAPI-REPORT-LINE-COUNT.
+           ADD 1 TO GAPI-EMP-FAILED.
+       WRITE-REPORT-FAILURE-END.
+           EXIT.
+
+      * Look BAQ-STATUS-CODE up in GAPI-STATUS-REASON-TABLE and leave a
+      * business-readable sentence in GAPI-REASON-FOUND-TEXT. Falls back
+      * to a generic message when the code isn't one of the ones the
+      * table knows about.
+       TRANSLATE-STATUS-REASON.
+           MOVE 'N' TO GAPI-REASON-FOUND-SWITCH.
+           MOVE SPACES TO GAPI-REASON-FOUND-TEXT.
+           IF BAQ-STATUS-CODE >= 0 AND BAQ-STATUS-CODE <= 999
+              MOVE BAQ-STATUS-CODE TO GAPI-REASON-SEARCH-CODE
+           ELSE
+              MOVE 0 TO GAPI-REASON-SEARCH-CODE
+           END-IF.
+           MOVE 1 TO GAPI-REASON-IDX.
+           PERFORM TRANSLATE-STATUS-LOOKUP
+               THRU TRANSLATE-STATUS-LOOKUP-END
+               UNTIL GAPI-REASON-IDX > 13 OR GAPI-REASON-FOUND.
+           IF NOT GAPI-REASON-FOUND
+              MOVE 'Status code not in the local reason table.'
+                  TO GAPI-REASON-FOUND-TEXT
+           END-IF.
+       TRANSLATE-STATUS-REASON-END.
+           EXIT.
+
+       TRANSLATE-STATUS-LOOKUP.
+           IF GAPI-REASON-CODE OF
+                   GAPI-STATUS-REASON-ENTRY(GAPI-REASON-IDX)
+                   = GAPI-REASON-SEARCH-CODE
+              MOVE GAPI-REASON-TEXT OF
+                  GAPI-STATUS-REASON-ENTRY(GAPI-REASON-IDX)
+                  TO GAPI-REASON-FOUND-TEXT
+              SET GAPI-REASON-FOUND TO TRUE
+           ELSE
+              ADD 1 TO GAPI-REASON-IDX
+           END-IF.
+       TRANSLATE-STATUS-LOOKUP-END.
+           EXIT.
+
+      * A valid employee number is present and entirely numeric
+      * digits -- the class test also catches short/blank-padded
+      * numbers, since a space is not a digit.
+       VALIDATE-EMPLOYEE-NUMBER.
+           MOVE 'Y' TO GAPI-EMPLOYEE-VALID-SWITCH.
+           IF employee OF PARM-DATA = SPACES
+              OR employee OF PARM-DATA IS NOT NUMERIC
+              MOVE 'N' TO GAPI-EMPLOYEE-VALID-SWITCH
+           END-IF.
+       VALIDATE-EMPLOYEE-NUMBER-END.
+           EXIT.
+
+      * Same rule applied to every requested number in a GETAPIM
+      * call; stops at the first bad one.
+       VALIDATE-MULTI-EMPLOYEES.
+           MOVE 'Y' TO GAPI-EMPLOYEE-VALID-SWITCH.
+           MOVE 'Y' TO GAPI-MULTI-COUNT-VALID-SWITCH.
+      * PARM-MULTI-COUNT drives every OCCURS ... DEPENDING ON table in
+      * this request/response pair, so an out-of-range count has to be
+      * rejected before it is ever used as a loop or subscript bound
+      * -- a count over the declared maximum would subscript past the
+      * table, and a count under 1 would fire an empty batch.
+           IF PARM-MULTI-COUNT IS NOT NUMERIC
+              OR PARM-MULTI-COUNT < 1
+              OR PARM-MULTI-COUNT > 50
+              MOVE 'N' TO GAPI-EMPLOYEE-VALID-SWITCH
+              MOVE 'N' TO GAPI-MULTI-COUNT-VALID-SWITCH
+           ELSE
+              PERFORM VALIDATE-ONE-MULTI-EMPLOYEE
+                  VARYING GAPI-MULTI-IDX FROM 1 BY 1
+                  UNTIL GAPI-MULTI-IDX > PARM-MULTI-COUNT
+                     OR NOT GAPI-EMPLOYEE-VALID
+           END-IF.
+       VALIDATE-MULTI-EMPLOYEES-END.
+           EXIT.
+
+       VALIDATE-ONE-MULTI-EMPLOYEE.
+           IF PARM-MULTI-EMPLOYEE(GAPI-MULTI-IDX) = SPACES
+              OR PARM-MULTI-EMPLOYEE(GAPI-MULTI-IDX) IS NOT NUMERIC
+              MOVE 'N' TO GAPI-EMPLOYEE-VALID-SWITCH
+           END-IF.
+       VALIDATE-ONE-MULTI-EMPLOYEE-END.
+           EXIT.
+
+      * Trailing counts and close, driven by a PARM-MODE-FINAL-REPORT
+      * call at the end of a batch run (see GETAPIBT).
+       CLOSE-REPORT.
+           IF GAPI-REPORT-OPEN
+              MOVE SPACES TO REPORT-LINE
+              WRITE REPORT-LINE AFTER ADVANCING 1 LINE
+              STRING "Employees processed: " DELIMITED BY SIZE
+                     GAPI-EMP-PROCESSED DELIMITED BY SIZE
+                  INTO REPORT-LINE
+              END-STRING
+              WRITE REPORT-LINE AFTER ADVANCING 1 LINE
+              STRING "Employees succeeded: " DELIMITED BY SIZE
+                     GAPI-EMP-SUCCESS DELIMITED BY SIZE
+                  INTO REPORT-LINE
+              END-STRING
+              WRITE REPORT-LINE AFTER ADVANCING 1 LINE
+              STRING "Employees failed:    " DELIMITED BY SIZE
+                     GAPI-EMP-FAILED DELIMITED BY SIZE
+                  INTO REPORT-LINE
+              END-STRING
+              WRITE REPORT-LINE AFTER ADVANCING 1 LINE
+              CLOSE REPORT-FILE
+              MOVE 'N' TO GAPI-REPORT-SWITCH
+           END-IF.
+       CLOSE-REPORT-END.
+           EXIT.
+
        CALL-CEEENV.
            MOVE 5 TO functionCode.
            SET valuePointer to address of val
@@ -193,3 +864,239 @@
            DISPLAY 'feedbackCode ' feedbackCode.
 
        CALL-CEEENV-END.
+
+      * When GAPICFG is present its CFG-BAQURI/CFG-BAQPORT override the
+      * hardcoded defaults set up above, letting the same load module
+      * point at dev, test or prod z/OS Connect EE targets. A missing
+      * or empty control file simply leaves the defaults in place.
+       READ-CONFIG.
+           OPEN INPUT CONFIG-FILE.
+           IF GAPI-CONFIG-FILE-OK
+              READ CONFIG-FILE
+              IF GAPI-CONFIG-FILE-OK
+                 IF CFG-BAQURI NOT = SPACES
+                    MOVE CFG-BAQURI TO GAPI-BAQURI
+                    MOVE ZERO TO GAPI-BAQURI-LEN
+                    INSPECT GAPI-BAQURI TALLYING GAPI-BAQURI-LEN
+                        FOR CHARACTERS BEFORE INITIAL SPACE
+                 END-IF
+                 IF CFG-BAQPORT NOT = SPACES
+                    MOVE CFG-BAQPORT TO GAPI-BAQPORT
+                    MOVE ZERO TO GAPI-BAQPORT-LEN
+                    INSPECT GAPI-BAQPORT TALLYING GAPI-BAQPORT-LEN
+                        FOR CHARACTERS BEFORE INITIAL SPACE
+                 END-IF
+                 IF CFG-RETRY-MAX-ATTEMPTS NUMERIC
+                    AND CFG-RETRY-MAX-ATTEMPTS > 0
+                    MOVE CFG-RETRY-MAX-ATTEMPTS
+                        TO GAPI-RETRY-MAX-ATTEMPTS
+                 END-IF
+                 IF CFG-RETRY-DELAY-SECS NUMERIC
+                    MOVE CFG-RETRY-DELAY-SECS TO GAPI-RETRY-DELAY-SECS
+                 END-IF
+                 IF CFG-CACHE-EXPIRY-DAYS NUMERIC
+                    AND CFG-CACHE-EXPIRY-DAYS > 0
+                    MOVE CFG-CACHE-EXPIRY-DAYS
+                        TO GAPI-CACHE-EXPIRY-DAYS
+                 END-IF
+              END-IF
+              CLOSE CONFIG-FILE
+           END-IF.
+       READ-CONFIG-END.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *                                                                *
+      * ENTRY POINT = GETAPIM                                          *
+      *                                                                *
+      * Multi-employee lookup. Sends the whole PARM-MULTI-EMPLOYEE     *
+      * table to zCEE in a single round trip instead of one GETAPI     *
+      * call per employee, for pulling a whole org unit at once.       *
+      *                                                                *
+      *----------------------------------------------------------------*
+       MULTI-ENTRY SECTION.
+       ENTRY "GETAPIM" USING PARM-BUFFER-MULTI.
+
+           INITIALIZE GET-REQUEST.
+           INITIALIZE GET-RESPONSE.
+
+      * GETAPIBT-driven or not, WORKING-STORAGE left over from a
+      * previous call must not leak into this call's audit record.
+           MOVE SPACES TO EM-ORIGIN.
+           MOVE ZERO TO BAQ-RETURN-CODE.
+           MOVE 'N' TO PARM-MULTI-SUCCESS.
+
+      * Reject the whole call if any requested employee number is
+      * blank or not six numeric digits, rather than sending a
+      * partly-bad table to zCEE.
+           PERFORM VALIDATE-MULTI-EMPLOYEES
+               THRU VALIDATE-MULTI-EMPLOYEES-END.
+           IF NOT GAPI-EMPLOYEE-VALID
+              MOVE 'VALID' TO EM-ORIGIN
+              SET BAQ-ERROR-IN-API TO TRUE
+              MOVE 400 TO EM-CODE
+              MOVE
+              'One or more employee numbers must be six numeric digits.'
+                  TO EM-DETAIL
+              MOVE 400 TO BAQ-STATUS-CODE
+              DISPLAY "Error origin:" EM-ORIGIN
+              PERFORM TRANSLATE-STATUS-REASON
+                  THRU TRANSLATE-STATUS-REASON-END
+              DISPLAY "Error reason:" GAPI-REASON-FOUND-TEXT
+              MOVE 'MULTI ' TO employee OF GET-REQUEST
+      * PARM-MULTI-COUNT is only safe to use as a counting/subscript
+      * bound when it is itself the field that validated -- an
+      * out-of-range count is counted and reported as one failure
+      * instead, since the table behind it can't be trusted either.
+              IF GAPI-MULTI-COUNT-VALID
+                 ADD PARM-MULTI-COUNT TO GAPI-EMP-PROCESSED
+      * WRITE-REPORT-FAILURE already counts this one report line as
+      * one failure; only the rest of the batch's count needs adding.
+                 PERFORM WRITE-REPORT-FAILURE
+                     THRU WRITE-REPORT-FAILURE-END
+                 COMPUTE GAPI-MULTI-REMAINING = PARM-MULTI-COUNT - 1
+                 ADD GAPI-MULTI-REMAINING TO GAPI-EMP-FAILED
+                 PERFORM WRITE-MULTI-FAILURE-AUDIT-RECORDS
+                     THRU WRITE-MULTI-FAILURE-AUDIT-RECORDS-END
+              ELSE
+                 ADD 1 TO GAPI-EMP-PROCESSED
+                 PERFORM WRITE-REPORT-FAILURE
+                     THRU WRITE-REPORT-FAILURE-END
+                 PERFORM WRITE-AUDIT-RECORD
+                     THRU WRITE-AUDIT-RECORD-END
+              END-IF
+              MOVE 'N' TO PARM-MULTI-SUCCESS
+              MOVE BAQ-STATUS-CODE TO RETURN-CODE
+              GOBACK
+           END-IF.
+
+           PERFORM READ-CONFIG THRU READ-CONFIG-END.
+
+           MOVE "BAQURI" TO envVariableName.
+           MOVE 6 TO envVariableNameLength.
+           MOVE GAPI-BAQURI TO VAL.
+           MOVE GAPI-BAQURI-LEN TO valueLength.
+           PERFORM CALL-CEEENV THRU CALL-CEEENV-END.
+           MOVE "BAQPORT" TO envVariableName.
+           MOVE 7 TO envVariableNameLength.
+           MOVE GAPI-BAQPORT TO VAL.
+           MOVE GAPI-BAQPORT-LEN TO valueLength.
+           PERFORM CALL-CEEENV THRU CALL-CEEENV-END.
+
+           SET REQUEST-MODE-MULTI OF GET-REQUEST TO TRUE.
+           MOVE PARM-MULTI-COUNT TO employee-count OF GET-REQUEST.
+           PERFORM COPY-MULTI-EMPLOYEE THRU COPY-MULTI-EMPLOYEE-END
+               VARYING GAPI-MULTI-IDX FROM 1 BY 1
+               UNTIL GAPI-MULTI-IDX > PARM-MULTI-COUNT.
+
+           SET BAQ-REQUEST-PTR TO ADDRESS OF GET-REQUEST.
+           MOVE LENGTH OF GET-REQUEST TO BAQ-REQUEST-LEN.
+           SET BAQ-RESPONSE-PTR TO ADDRESS OF GET-RESPONSE.
+      * response-count OF GET-RESPONSE is an output the stub is meant
+      * to fill in and is still zero here, so LENGTH OF GET-RESPONSE
+      * on its own would only cover the fixed header -- set it to the
+      * table's maximum first so BAQ-RESPONSE-LEN tells the stub the
+      * true capacity of the buffer, then let the stub's own response
+      * overwrite it with the real count.
+           MOVE 50 TO response-count OF GET-RESPONSE.
+           MOVE LENGTH OF GET-RESPONSE TO BAQ-RESPONSE-LEN.
+           MOVE ZERO TO response-count OF GET-RESPONSE.
+
+           MOVE 1 TO GAPI-RETRY-ATTEMPT.
+           PERFORM CALL-COMM-STUB THRU CALL-COMM-STUB-END.
+           PERFORM RETRY-COMM-STUB THRU RETRY-COMM-STUB-END
+               UNTIL BAQ-SUCCESS
+                  OR (NOT BAQ-ERROR-IN-STUB AND NOT BAQ-ERROR-IN-ZCEE)
+                  OR GAPI-RETRY-ATTEMPT >= GAPI-RETRY-MAX-ATTEMPTS.
+
+           IF BAQ-SUCCESS
+              PERFORM PROCESS-MULTI-ENTRY THRU PROCESS-MULTI-ENTRY-END
+                  VARYING GAPI-MULTI-IDX FROM 1 BY 1
+                  UNTIL GAPI-MULTI-IDX > response-count OF GET-RESPONSE
+           ELSE
+              MOVE BAQ-STATUS-CODE TO EM-CODE
+              MOVE BAQ-STATUS-MESSAGE TO EM-DETAIL
+              EVALUATE TRUE
+                 WHEN BAQ-ERROR-IN-API
+                   MOVE 'API' TO EM-ORIGIN
+                 WHEN BAQ-ERROR-IN-ZCEE
+                   MOVE 'ZCEE' TO EM-ORIGIN
+                 WHEN BAQ-ERROR-IN-STUB
+                   MOVE 'STUB' TO EM-ORIGIN
+              END-EVALUATE
+              DISPLAY "Error origin:" EM-ORIGIN
+              PERFORM TRANSLATE-STATUS-REASON
+                  THRU TRANSLATE-STATUS-REASON-END
+              DISPLAY "Error reason:" GAPI-REASON-FOUND-TEXT
+              MOVE 'MULTI ' TO employee OF GET-REQUEST
+              ADD PARM-MULTI-COUNT TO GAPI-EMP-PROCESSED
+      * WRITE-REPORT-FAILURE already counts this one report line as
+      * one failure; only the rest of the batch's count needs adding.
+              PERFORM WRITE-REPORT-FAILURE THRU WRITE-REPORT-FAILURE-END
+              COMPUTE GAPI-MULTI-REMAINING = PARM-MULTI-COUNT - 1
+              ADD GAPI-MULTI-REMAINING TO GAPI-EMP-FAILED
+              PERFORM WRITE-MULTI-FAILURE-AUDIT-RECORDS
+                  THRU WRITE-MULTI-FAILURE-AUDIT-RECORDS-END
+           END-IF.
+
+           IF BAQ-SUCCESS
+              SET PARM-MULTI-CALL-WAS-SUCCESS TO TRUE
+           ELSE
+              MOVE 'N' TO PARM-MULTI-SUCCESS
+           END-IF.
+           MOVE BAQ-STATUS-CODE TO RETURN-CODE.
+           GOBACK.
+
+      * One requested employee number, copied into GET-REQUEST's
+      * employee-table.
+       COPY-MULTI-EMPLOYEE.
+           MOVE PARM-MULTI-EMPLOYEE(GAPI-MULTI-IDX)
+               TO employee-table OF GET-REQUEST(GAPI-MULTI-IDX).
+       COPY-MULTI-EMPLOYEE-END.
+           EXIT.
+
+      * One returned response-table entry: fold it into the
+      * single-employee fields so the existing report/audit
+      * paragraphs can be reused unchanged.
+       PROCESS-MULTI-ENTRY.
+           MOVE employeeNumber2T OF GET-RESPONSE(GAPI-MULTI-IDX)
+               TO employeeNumber2 OF GET-RESPONSE.
+           MOVE employeeName2T OF GET-RESPONSE(GAPI-MULTI-IDX)
+               TO employeeName2 OF GET-RESPONSE.
+           MOVE Xaddress2T OF GET-RESPONSE(GAPI-MULTI-IDX)
+               TO Xaddress2 OF GET-RESPONSE.
+           MOVE phone2T OF GET-RESPONSE(GAPI-MULTI-IDX)
+               TO phone2 OF GET-RESPONSE.
+           MOVE Xdate2T OF GET-RESPONSE(GAPI-MULTI-IDX)
+               TO Xdate2 OF GET-RESPONSE.
+           MOVE amount2T OF GET-RESPONSE(GAPI-MULTI-IDX)
+               TO amount2 OF GET-RESPONSE.
+           MOVE employeeNumber2T OF GET-RESPONSE(GAPI-MULTI-IDX)
+               TO employee OF GET-REQUEST.
+           MOVE CEIBRESP OF GET-RESPONSE TO EIBRESP.
+           MOVE CEIBRESP2 OF GET-RESPONSE TO EIBRESP2.
+           PERFORM WRITE-REPORT-DETAIL THRU WRITE-REPORT-DETAIL-END.
+           PERFORM WRITE-AUDIT-RECORD THRU WRITE-AUDIT-RECORD-END.
+           ADD 1 TO GAPI-EMP-PROCESSED.
+       PROCESS-MULTI-ENTRY-END.
+           EXIT.
+
+      * Give each requested employee number in a failed multi-employee
+      * batch its own audit trail entry, the same way a successful
+      * batch gets one per response-table entry from PROCESS-MULTI-
+      * ENTRY above, instead of leaving the individual numbers out of
+      * the trail behind the one summary report line for the batch.
+       WRITE-MULTI-FAILURE-AUDIT-RECORDS.
+           PERFORM WRITE-MULTI-FAILURE-AUDIT-ONE
+               THRU WRITE-MULTI-FAILURE-AUDIT-ONE-END
+               VARYING GAPI-MULTI-IDX FROM 1 BY 1
+               UNTIL GAPI-MULTI-IDX > PARM-MULTI-COUNT.
+       WRITE-MULTI-FAILURE-AUDIT-RECORDS-END.
+           EXIT.
+
+       WRITE-MULTI-FAILURE-AUDIT-ONE.
+           MOVE PARM-MULTI-EMPLOYEE(GAPI-MULTI-IDX)
+               TO employee OF GET-REQUEST.
+           PERFORM WRITE-AUDIT-RECORD THRU WRITE-AUDIT-RECORD-END.
+       WRITE-MULTI-FAILURE-AUDIT-ONE-END.
+           EXIT.
